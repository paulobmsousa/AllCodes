@@ -0,0 +1,225 @@
+000010      >>SOURCE FORMAT IS FIXED
+000020*> ************************************************************
+000030*> Program:   CLRBAT
+000040*> Purpose:   Unattended overnight driver for SAMPLE.  Walks
+000050*>            the terminal inventory (CLRTRM) end to end,
+000060*>            calling SAMPLE once per terminal-id so results
+000070*>            land in the usual CLRRPT/CLRAUD files with no
+000080*>            operator at the console.  Checkpoints the last
+000090*>            terminal-id completed (CLRCKPT) so a run broken
+000100*>            off partway resumes after it instead of
+000110*>            recertifying the whole inventory from the top.
+000120*> Tectonics: cobc -x -I copybooks clrbat.cbl colors.cbl
+000130*> License:   Public Domain
+000140*> ************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.     CLRBAT.
+000170 AUTHOR.         R F HARRISON.
+000180 INSTALLATION.   TERMINAL SERVICES GROUP.
+000190 DATE-WRITTEN.   20260809.
+000200 DATE-COMPILED.  20260809.
+000210*> ************************************************************
+000220*> MODIFICATION HISTORY
+000230*> DATE      INIT  DESCRIPTION
+000240*> 20260809  RFH   Original - unattended overnight pass across
+000250*>                 the terminal inventory with checkpoint and
+000260*>                 restart.
+000270*> 20260809  RFH   Clamped SAMPLE-BATCH-MODE to REPORT/SELFTEST
+000280*>                 so a bad or leftover value cannot put SAMPLE
+000290*>                 into its interactive screen and hang the run.
+000300*>                 Also now sets SAMPLE-TERM-TYPE per terminal
+000310*>                 from the inventory's new CLRTRM-TERM-TYPE.
+000320*> ************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 REPOSITORY.
+000360     FUNCTION ALL INTRINSIC.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CLRTRM-FILE ASSIGN TO "CLRTRM"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-CLRTRM-STATUS.
+000420     SELECT CLRCKPT-FILE ASSIGN TO "CLRCKPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-CLRCKPT-STATUS.
+000450*> ************************************************************
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  CLRTRM-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY "copybooks/CLRTRM.cpy".
+000510 FD  CLRCKPT-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530     COPY "copybooks/CLRCKPT.cpy".
+000540 WORKING-STORAGE SECTION.
+000550 77  WS-CLRTRM-STATUS       PIC X(02).
+000560 77  WS-CLRCKPT-STATUS      PIC X(02).
+000570 77  WS-EOF-SW              PIC X(01)  VALUE "N".
+000580     88  WS-END-OF-INVENTORY            VALUE "Y".
+000590 77  WS-CKPT-FOUND-SW       PIC X(01)  VALUE "N".
+000600     88  WS-CKPT-FOUND                  VALUE "Y".
+000610 77  WS-LAST-TERM-ID        PIC X(08) VALUE SPACES.
+000620 77  WS-BATCH-MODE          PIC X(11) VALUE "REPORT".
+000630 77  WS-TERM-COUNT          PIC 9(05) VALUE ZERO.
+000640 77  WS-RUN-DATE            PIC X(08) VALUE SPACES.
+000650 77  WS-RUN-TIME            PIC X(06) VALUE SPACES.
+000660 77  WS-TERM-TYPE           PIC X(05) VALUE SPACES.
+000670*> ************************************************************
+000680 PROCEDURE DIVISION.
+000690*> ---------------------------------------------------------
+000700*> 0000-MAINLINE
+000710*> ---------------------------------------------------------
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-TERMINAL THRU 2000-EXIT
+000750         UNTIL WS-END-OF-INVENTORY.
+000760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000770     GOBACK.
+000780*> ---------------------------------------------------------
+000790*> 1000-INITIALIZE - open the inventory, load the checkpoint
+000800*>                   (if any) and read past whichever
+000810*>                   terminal-id was certified last, and pick
+000820*>                   up the batch mode to run SAMPLE under -
+000830*>                   anything but REPORT or SELFTEST defaults
+000840*>                   to REPORT, since any other SAMPLE-MODE
+000850*>                   drops into SAMPLE's interactive PF-key
+000860*>                   screen loop and hangs an unattended run
+000870*>                   waiting for a key that will never come.
+000880*> ---------------------------------------------------------
+000890 1000-INITIALIZE.
+000900     ACCEPT WS-BATCH-MODE FROM ENVIRONMENT "SAMPLE-BATCH-MODE".
+000910     IF WS-BATCH-MODE NOT = "REPORT"
+000920             AND WS-BATCH-MODE NOT = "SELFTEST"
+000930         MOVE "REPORT" TO WS-BATCH-MODE
+000940     END-IF.
+000950     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+000960     OPEN INPUT CLRTRM-FILE.
+000970     IF WS-CLRTRM-STATUS NOT = "00"
+000980         MOVE "Y" TO WS-EOF-SW
+000990         GO TO 1000-EXIT
+001000     END-IF.
+001010     PERFORM 1200-READ-TERMINAL THRU 1200-EXIT.
+001020     IF WS-CKPT-FOUND
+001030         PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+001040     END-IF.
+001050 1000-EXIT.
+001060     EXIT.
+001070*> ---------------------------------------------------------
+001080*> 1100-READ-CHECKPOINT - a missing checkpoint file means
+001090*>                        "no prior run to resume", not an
+001100*>                        error - the inventory is processed
+001110*>                        from the first record.
+001120*> ---------------------------------------------------------
+001130 1100-READ-CHECKPOINT.
+001140     OPEN INPUT CLRCKPT-FILE.
+001150     IF WS-CLRCKPT-STATUS NOT = "00"
+001160         GO TO 1100-EXIT
+001170     END-IF.
+001180     READ CLRCKPT-FILE
+001190         AT END
+001200             MOVE "10" TO WS-CLRCKPT-STATUS
+001210     END-READ.
+001220     IF WS-CLRCKPT-STATUS = "00"
+001230         MOVE "Y" TO WS-CKPT-FOUND-SW
+001240         MOVE CLRCKPT-TERM-ID TO WS-LAST-TERM-ID
+001250     END-IF.
+001260     CLOSE CLRCKPT-FILE.
+001270 1100-EXIT.
+001280     EXIT.
+001290*> ---------------------------------------------------------
+001300*> 1200-READ-TERMINAL - read the next inventory record.
+001310*> ---------------------------------------------------------
+001320 1200-READ-TERMINAL.
+001330     READ CLRTRM-FILE
+001340         AT END
+001350             MOVE "Y" TO WS-EOF-SW
+001360     END-READ.
+001370 1200-EXIT.
+001380     EXIT.
+001390*> ---------------------------------------------------------
+001400*> 1300-SKIP-TO-CHECKPOINT - read forward past every record
+001410*>                           up through and including the
+001420*>                           checkpointed terminal-id, so a
+001430*>                           restart resumes with the next
+001440*>                           terminal after the last one
+001450*>                           certified rather than from the
+001460*>                           top of the inventory.
+001470*> ---------------------------------------------------------
+001480 1300-SKIP-TO-CHECKPOINT.
+001490     PERFORM 1200-READ-TERMINAL THRU 1200-EXIT
+001500         UNTIL WS-END-OF-INVENTORY
+001510            OR CLRTRM-TERM-ID = WS-LAST-TERM-ID.
+001520     IF NOT WS-END-OF-INVENTORY
+001530         PERFORM 1200-READ-TERMINAL THRU 1200-EXIT
+001540     END-IF.
+001550 1300-EXIT.
+001560     EXIT.
+001570*> ---------------------------------------------------------
+001580*> 2000-PROCESS-TERMINAL - certify one terminal-id and
+001590*>                         checkpoint it before moving on, so
+001600*>                         a terminal is never re-run after it
+001610*>                         has already completed successfully.
+001620*> ---------------------------------------------------------
+001630 2000-PROCESS-TERMINAL.
+001640     PERFORM 2100-RUN-SAMPLE THRU 2100-EXIT.
+001650     PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT.
+001660     ADD 1 TO WS-TERM-COUNT.
+001670     PERFORM 1200-READ-TERMINAL THRU 1200-EXIT.
+001680 2000-EXIT.
+001690     EXIT.
+001700*> ---------------------------------------------------------
+001710*> 2100-RUN-SAMPLE - point SAMPLE at this terminal-id through
+001720*>                   the same environment variables an
+001730*>                   operator's JCL would set, then call it.
+001740*>                   A blank CLRTRM-TERM-TYPE defaults to
+001750*>                   COLOR, same as SAMPLE's own default when
+001760*>                   SAMPLE-TERM-TYPE is not set.
+001770*> ---------------------------------------------------------
+001780 2100-RUN-SAMPLE.
+001790     MOVE CLRTRM-TERM-TYPE TO WS-TERM-TYPE.
+001800     IF WS-TERM-TYPE = SPACES
+001810         MOVE "COLOR" TO WS-TERM-TYPE
+001820     END-IF.
+001830     SET ENVIRONMENT "SAMPLE-TERM-ID"   TO CLRTRM-TERM-ID.
+001840     SET ENVIRONMENT "SAMPLE-OPER-ID"   TO "CLRBAT  ".
+001850     SET ENVIRONMENT "SAMPLE-MODE"      TO WS-BATCH-MODE.
+001860     SET ENVIRONMENT "SAMPLE-TERM-TYPE" TO WS-TERM-TYPE.
+001870     CALL "SAMPLE".
+001880 2100-EXIT.
+001890     EXIT.
+001900*> ---------------------------------------------------------
+001910*> 2200-WRITE-CHECKPOINT - rewritten in full after every
+001920*>                         terminal-id so only the most
+001930*>                         recently completed one is ever on
+001940*>                         file.  CLRCKPT-RECORD is spaced
+001950*>                         first so its uninitialized trailing
+001960*>                         FILLER never reaches the LINE
+001970*>                         SEQUENTIAL writer, which rejects an
+001980*>                         embedded control byte outright.
+001990*> ---------------------------------------------------------
+002000 2200-WRITE-CHECKPOINT.
+002010     MOVE CURRENT-DATE (1:8) TO WS-RUN-DATE.
+002020     MOVE CURRENT-DATE (9:6) TO WS-RUN-TIME.
+002030     MOVE SPACES          TO CLRCKPT-RECORD.
+002040     MOVE CLRTRM-TERM-ID TO CLRCKPT-TERM-ID.
+002050     MOVE WS-RUN-DATE     TO CLRCKPT-RUN-DATE.
+002060     MOVE WS-RUN-TIME     TO CLRCKPT-RUN-TIME.
+002070     OPEN OUTPUT CLRCKPT-FILE.
+002080     WRITE CLRCKPT-RECORD.
+002090     IF WS-CLRCKPT-STATUS NOT = "00"
+002100         DISPLAY "CLRCKPT write failed, status " WS-CLRCKPT-STATUS
+002110     END-IF.
+002120     CLOSE CLRCKPT-FILE.
+002130 2200-EXIT.
+002140     EXIT.
+002150*> ---------------------------------------------------------
+002160*> 9000-TERMINATE - close the inventory and report how many
+002170*>                  terminals this pass certified.
+002180*> ---------------------------------------------------------
+002190 9000-TERMINATE.
+002200     CLOSE CLRTRM-FILE.
+002210     DISPLAY "CLRBAT complete: " WS-TERM-COUNT
+002220         " terminal(s) certified this pass.".
+002230 9000-EXIT.
+002240     EXIT.
+002250 END PROGRAM CLRBAT.
