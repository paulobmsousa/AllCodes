@@ -1,128 +1,920 @@
-Gnu    >>SOURCE FORMAT IS FIXED
-COBOL *> ***************************************************************
-      *> Date:      20200630
-      *> License:   Public Domain
-Colors*> Purpose:   Show the GnuCOBOL default colour palette
-      *> Tectonics: cobc -x gnucobol-colours.cob
-      *> ***************************************************************
-       identification division.
-       program-id. sample.
-
-       environment division.
-       configuration section.
-       repository.
-           function all intrinsic.
-
-       data division.
-       working-storage section.
-       01 black   constant as 0.
-       01 blue    constant as 1.
-       01 green   constant as 2.
-       01 cyan    constant as 3.
-       01 red     constant as 4.
-       01 magenta constant as 5.
-       01 brown   constant as 6.
-       01 white   constant as 7.
-
-       77  xx    PIC X.
-
-       screen section.
-       01 gnucobol-colours.
-          05 line   1 column 1 value "GnuCOBOL Colours".
-          05 line   2 column 1 value "==================".
-          
-          05 line   4 column 1 value "default        highlight      "
-                                   & "lowlight       reverse-video  ".
-          05 line   5 column 1 value "------------------------------"
-                                   & "------------------------------".
-
-          05 line   7 column 1 value "Black  " foreground-color black.
-          05 line + 1 column 1 value "Blue   " foreground-color blue.
-          05 line + 1 column 1 value "Green  " foreground-color green.
-          05 line + 1 column 1 value "Cyan   " foreground-color cyan.
-          05 line + 1 column 1 value "Red    " foreground-color red.
-          05 line + 1 column 1 value "Magenta" foreground-color magenta.
-          05 line + 1 column 1 value "Brown  " foreground-color brown.
-          05 line + 1 column 1 value "White  " foreground-color white
-                                               background-color black.
-
-          05 line   7 column 16 value "Black  "
-                                highlight foreground-color black.
-                                        *>background-color white.
-          05 line + 1 column 16 value "Blue   "
-                                highlight foreground-color blue.
-          05 line + 1 column 16 value "Green  "
-                                highlight foreground-color green.
-          05 line + 1 column 16 value "Cyan   "
-                                highlight foreground-color cyan.
-          05 line + 1 column 16 value "Red    "
-                                highlight foreground-color red.
-          05 line + 1 column 16 value "Magenta"
-                                highlight foreground-color magenta.
-          05 line + 1 column 16 value "Brown  "
-                                highlight foreground-color brown.
-          05 line + 1 column 16 value "White  "
-                                highlight foreground-color white
-                                          background-color black.
-
-          05 line   7 column 31 value "Black  "
-                                lowlight  foreground-color black.
-                                          *>background-color white.
-          05 line + 1 column 31 value "Blue   "
-                                lowlight  foreground-color blue.
-          05 line + 1 column 31 value "Green  "
-                                lowlight  foreground-color green.
-          05 line + 1 column 31 value "Cyan   "
-                                lowlight  foreground-color cyan.
-          05 line + 1 column 31 value "Red    "
-                                lowlight  foreground-color red.
-          05 line + 1 column 31 value "Magenta"
-                                lowlight  foreground-color magenta.
-          05 line + 1 column 31 value "Brown  "
-                                lowlight  foreground-color brown.
-          05 line + 1 column 31 value "White  "
-                                lowlight  foreground-color white.
-                                          *>background-color black.
-
-          05 line   7 column 46 value "Black  "
-                          reverse-video  foreground-color black.
-                                         *>background-color white.
-          05 line + 1 column 46 value "Blue   "
-                          reverse-video  foreground-color blue.
-          05 line + 1 column 46 value "Green  "
-                          reverse-video  foreground-color green.
-          05 line + 1 column 46 value "Cyan   "
-                          reverse-video  foreground-color cyan.
-          05 line + 1 column 46 value "Red    "
-                          reverse-video  foreground-color red.
-          05 line + 1 column 46 value "Magenta"
-                          reverse-video  foreground-color magenta.
-          05 line + 1 column 46 value "Brown  "
-                          reverse-video  foreground-color brown.
-          05 line + 1 column 46 value "White  "
-                          reverse-video  foreground-color white.
-                                         *>background-color black.
-                                         
-      *>    05 line   7 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *>    05 line + 1 column 61 ERASE EOL.
-      *> ***************************************************************
-       procedure division.
-
-       display
-           *> SCREEN
-           gnucobol-colours
-       end-display.
-
-       accept
-           omitted
-           line 23 column 1
-       end-accept.
-
-       goback.
-       end program sample.
+000010      >>SOURCE FORMAT IS FIXED
+000020*> ************************************************************
+000030*> Program:   SAMPLE
+000040*> Purpose:   Certify and display the GnuCOBOL terminal colour
+000050*>            palette (GNUCOBOL-COLOURS) for operator terminals.
+000060*> Tectonics: cobc -x -I copybooks sample.cbl
+000070*> License:   Public Domain
+000080*> ************************************************************
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID.     SAMPLE.
+000110 AUTHOR.         R F HARRISON.
+000120 INSTALLATION.   TERMINAL SERVICES GROUP.
+000130 DATE-WRITTEN.   20200630.
+000140 DATE-COMPILED.  20260709.
+000150*> ************************************************************
+000160*> MODIFICATION HISTORY
+000170*> DATE      INIT  DESCRIPTION
+000180*> 20200630  ---   Original - display default GnuCOBOL colour
+000190*>                 palette (DEFAULT/HIGHLIGHT/LOWLIGHT/REVERSE-
+000200*>                 VIDEO columns) and pause for the operator.
+000210*> 20260709  RFH   Added CLRSET keyed settings file so the
+000220*>                 screen re-opens on whichever attribute
+000230*>                 column the operator last selected, by term.
+000240*> 20260716  RFH   Added CLRRPT print file - a REPORT mode (or
+000250*>                 SAMPLE-PRINT=Y alongside the normal screen)
+000260*>                 writes a date-stamped text copy of the grid
+000270*>                 for the operations runbook.
+000280*> 20260730  RFH   Added the 8 high-intensity colours (HI-BLACK
+000290*>                 thru HI-WHITE, values 8-15) and a 5th screen
+000300*>                 and report column to show them.
+000310*> 20260806  RFH   Added CLRAUD audit trail - one record per
+000320*>                 run giving terminal, operator, timestamp,
+000330*>                 and where the operator's accept completed.
+000340*> 20260809  RFH   Swatch label/colour-name/attribute now come
+000350*>                 from CLRSWT at startup (falls back to the
+000360*>                 compiled-in defaults if absent) instead of
+000370*>                 SCREEN SECTION literals; CLRRPT now prints
+000380*>                 from the same table, retiring WS-RPT-LABELS.
+000390*> 20260809  RFH   Added SAMPLE-TERM-TYPE=MONO fallback screen
+000400*>                 (highlight/lowlight only) for terminals that
+000410*>                 cannot render FOREGROUND-COLOR.
+000420*> 20260809  RFH   Added CLRPAL - rewritten every run with the
+000430*>                 full colour name-to-value mapping so other
+000440*>                 shop programs have one shared source for it.
+000450*> 20260809  RFH   Added SAMPLE-MODE=SELFTEST - certifies every
+000460*>                 swatch one at a time and prints a fail count,
+000470*>                 in place of the original single unattended
+000480*>                 ACCEPT OMITTED pause.
+000490*> 20260809  RFH   Column picker now loops on the screen until
+000500*>                 PF3 instead of a single display/accept pair;
+000510*>                 PF7/PF8 cycle the swatch grid's background
+000520*>                 colour through the eight base colours.
+000530*> ************************************************************
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SPECIAL-NAMES.
+000570     CRT STATUS IS WS-CRT-STATUS.
+000580 REPOSITORY.
+000590     FUNCTION ALL INTRINSIC.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT CLRSET-FILE ASSIGN TO "CLRSET"
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS DYNAMIC
+000650         RECORD KEY IS CLRSET-TERM-ID
+000660         FILE STATUS IS WS-CLRSET-STATUS.
+000670     SELECT CLRRPT-FILE ASSIGN TO "CLRRPT"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-CLRRPT-STATUS.
+000700     SELECT CLRAUD-FILE ASSIGN TO "CLRAUD"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-CLRAUD-STATUS.
+000730     SELECT CLRSWT-FILE ASSIGN TO "CLRSWT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CLRSWT-STATUS.
+000760     SELECT CLRPAL-FILE ASSIGN TO "CLRPAL"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-CLRPAL-STATUS.
+000790*> ************************************************************
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  CLRSET-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY "copybooks/CLRSET.cpy".
+000850 FD  CLRRPT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  CLRRPT-RECORD               PIC X(80).
+000880 FD  CLRAUD-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900     COPY "copybooks/CLRAUD.cpy".
+000910 FD  CLRSWT-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY "copybooks/CLRSWT.cpy".
+000940 FD  CLRPAL-FILE
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY "copybooks/CLRPAL.cpy".
+000970 WORKING-STORAGE SECTION.
+000980*>  --- colour constants : base eight.  These back the value  ---
+000990*>  --- clauses in WS-SWT-DEFAULTS-INIT and WS-PAL-NAMES-INIT ---
+001000*>  --- below, so both tables draw from one name-to-value map ---
+001010*>  --- and cannot drift apart from each other. --------------
+001020 01  BLACK   CONSTANT AS 0.
+001030 01  BLUE    CONSTANT AS 1.
+001040 01  GREEN   CONSTANT AS 2.
+001050 01  CYAN    CONSTANT AS 3.
+001060 01  RED     CONSTANT AS 4.
+001070 01  MAGENTA CONSTANT AS 5.
+001080 01  BROWN   CONSTANT AS 6.
+001090 01  WHITE   CONSTANT AS 7.
+001100*>  --- colour constants : high-intensity eight ----------------
+001110 01  HI-BLACK   CONSTANT AS 8.
+001120 01  HI-BLUE    CONSTANT AS 9.
+001130 01  HI-GREEN   CONSTANT AS 10.
+001140 01  HI-CYAN    CONSTANT AS 11.
+001150 01  HI-RED     CONSTANT AS 12.
+001160 01  HI-MAGENTA CONSTANT AS 13.
+001170 01  HI-BROWN   CONSTANT AS 14.
+001180 01  HI-WHITE   CONSTANT AS 15.
+001190*>  --- switches ---------------------------------------------
+001200 77  WS-CLRSET-STATUS      PIC X(02).
+001210 77  WS-CLRRPT-STATUS      PIC X(02).
+001220 77  WS-CLRAUD-STATUS      PIC X(02).
+001230 77  WS-CLRSWT-STATUS      PIC X(02).
+001240 77  WS-CLRPAL-STATUS      PIC X(02).
+001250 77  WS-SETTINGS-FOUND-SW  PIC X(01)  VALUE "N".
+001260     88  WS-SETTINGS-FOUND            VALUE "Y".
+001270     88  WS-SETTINGS-NOT-FOUND        VALUE "N".
+001280*>  --- run parameters -----------------------------------------
+001290 77  WS-TERMINAL-ID         PIC X(08) VALUE SPACES.
+001300 77  WS-OPER-ID             PIC X(08) VALUE SPACES.
+001310 77  WS-ATTR-CHOICE         PIC X(01) VALUE "A".
+001320 77  WS-OPER-INPUT          PIC X(01) VALUE SPACE.
+001330 77  WS-RUN-MODE            PIC X(11) VALUE "INTERACTIVE".
+001340     88  WS-REPORT-MODE                VALUE "REPORT".
+001350     88  WS-SELFTEST-MODE               VALUE "SELFTEST".
+001360 77  WS-PRINT-FLAG          PIC X(01) VALUE "N".
+001370     88  WS-PRINT-REQUESTED             VALUE "Y".
+001380 77  WS-TERM-TYPE           PIC X(05) VALUE "COLOR".
+001390     88  WS-MONO-TERMINAL               VALUE "MONO".
+001400*>  --- self-test counters and loop controls ------------------
+001410 77  WS-ST-STYLE-IDX        PIC 9(02) VALUE ZERO.
+001420 77  WS-ST-IDX              PIC 9(02) VALUE ZERO.
+001430 77  WS-ST-RESPONSE         PIC X(01) VALUE SPACE.
+001440 77  WS-ST-TOTAL-COUNT      PIC 9(03) VALUE ZERO.
+001450 77  WS-ST-FAIL-COUNT       PIC 9(03) VALUE ZERO.
+001460 77  WS-RPT-IDX             PIC 9(02) VALUE ZERO.
+001470 77  WS-ACCEPT-LINE         PIC 9(02) VALUE ZERO.
+001480 77  WS-ACCEPT-COLUMN       PIC 9(02) VALUE ZERO.
+001490 77  WS-SWT-IDX             PIC 9(02) VALUE ZERO.
+001500*>  --- PF-key loop : background colour cycled by PF7/PF8 ------
+001510 77  WS-CRT-STATUS          PIC 9(04) VALUE ZERO.
+001520     88  WS-PF3-PRESSED                 VALUE 1003.
+001530     88  WS-PF7-PRESSED                 VALUE 1007.
+001540     88  WS-PF8-PRESSED                 VALUE 1008.
+001550 77  WS-BG-ATTR-IDX         PIC 9(02) VALUE 1.
+001560 77  WS-BG-ATTR             PIC 9(02) VALUE ZERO.
+001570*>  --- swatch table : label/colour-name/attribute per row.  ---
+001580*>  --- loaded from CLRSWT at startup; these literals are    ---
+001590*>  --- only the fallback used when CLRSWT is not present.   ---
+001600*>  --- drives both the screen grid and the CLRRPT report.   ---
+001610 01  WS-SWT-DEFAULTS-INIT.
+001620     05  FILLER PIC X(07) VALUE "Black  ".
+001630     05  FILLER PIC X(07) VALUE "BLACK  ".
+001640     05  FILLER PIC 9(02) VALUE BLACK.
+001650     05  FILLER PIC X(07) VALUE "Blue   ".
+001660     05  FILLER PIC X(07) VALUE "BLUE   ".
+001670     05  FILLER PIC 9(02) VALUE BLUE.
+001680     05  FILLER PIC X(07) VALUE "Green  ".
+001690     05  FILLER PIC X(07) VALUE "GREEN  ".
+001700     05  FILLER PIC 9(02) VALUE GREEN.
+001710     05  FILLER PIC X(07) VALUE "Cyan   ".
+001720     05  FILLER PIC X(07) VALUE "CYAN   ".
+001730     05  FILLER PIC 9(02) VALUE CYAN.
+001740     05  FILLER PIC X(07) VALUE "Red    ".
+001750     05  FILLER PIC X(07) VALUE "RED    ".
+001760     05  FILLER PIC 9(02) VALUE RED.
+001770     05  FILLER PIC X(07) VALUE "Magenta".
+001780     05  FILLER PIC X(07) VALUE "MAGENTA".
+001790     05  FILLER PIC 9(02) VALUE MAGENTA.
+001800     05  FILLER PIC X(07) VALUE "Brown  ".
+001810     05  FILLER PIC X(07) VALUE "BROWN  ".
+001820     05  FILLER PIC 9(02) VALUE BROWN.
+001830     05  FILLER PIC X(07) VALUE "White  ".
+001840     05  FILLER PIC X(07) VALUE "WHITE  ".
+001850     05  FILLER PIC 9(02) VALUE WHITE.
+001860 01  WS-SWT-ROWS REDEFINES WS-SWT-DEFAULTS-INIT.
+001870     05  WS-SWT-ROW OCCURS 8 TIMES.
+001880         10  WS-SWT-LABEL       PIC X(07).
+001890         10  WS-SWT-COLOUR-NAME PIC X(07).
+001900         10  WS-SWT-BASE-ATTR   PIC 9(02).
+001910 01  WS-SWT-HI-ATTRS.
+001920     05  WS-SWT-HI-ATTR         PIC 9(02) OCCURS 8 TIMES.
+001930 77  WS-PAL-IDX             PIC 9(02) VALUE ZERO.
+001940*>  --- shop-wide palette : every colour name this program   ---
+001950*>  --- knows, written out to CLRPAL so other terminal        ---
+001960*>  --- programs can share the same name-to-value mapping.   ---
+001970 01  WS-PAL-NAMES-INIT.
+001980     05  FILLER PIC X(10) VALUE "BLACK".
+001990     05  FILLER PIC 9(02) VALUE BLACK.
+002000     05  FILLER PIC X(01) VALUE "N".
+002010     05  FILLER PIC X(10) VALUE "BLUE".
+002020     05  FILLER PIC 9(02) VALUE BLUE.
+002030     05  FILLER PIC X(01) VALUE "N".
+002040     05  FILLER PIC X(10) VALUE "GREEN".
+002050     05  FILLER PIC 9(02) VALUE GREEN.
+002060     05  FILLER PIC X(01) VALUE "N".
+002070     05  FILLER PIC X(10) VALUE "CYAN".
+002080     05  FILLER PIC 9(02) VALUE CYAN.
+002090     05  FILLER PIC X(01) VALUE "N".
+002100     05  FILLER PIC X(10) VALUE "RED".
+002110     05  FILLER PIC 9(02) VALUE RED.
+002120     05  FILLER PIC X(01) VALUE "N".
+002130     05  FILLER PIC X(10) VALUE "MAGENTA".
+002140     05  FILLER PIC 9(02) VALUE MAGENTA.
+002150     05  FILLER PIC X(01) VALUE "N".
+002160     05  FILLER PIC X(10) VALUE "BROWN".
+002170     05  FILLER PIC 9(02) VALUE BROWN.
+002180     05  FILLER PIC X(01) VALUE "N".
+002190     05  FILLER PIC X(10) VALUE "WHITE".
+002200     05  FILLER PIC 9(02) VALUE WHITE.
+002210     05  FILLER PIC X(01) VALUE "N".
+002220     05  FILLER PIC X(10) VALUE "HI-BLACK".
+002230     05  FILLER PIC 9(02) VALUE HI-BLACK.
+002240     05  FILLER PIC X(01) VALUE "H".
+002250     05  FILLER PIC X(10) VALUE "HI-BLUE".
+002260     05  FILLER PIC 9(02) VALUE HI-BLUE.
+002270     05  FILLER PIC X(01) VALUE "H".
+002280     05  FILLER PIC X(10) VALUE "HI-GREEN".
+002290     05  FILLER PIC 9(02) VALUE HI-GREEN.
+002300     05  FILLER PIC X(01) VALUE "H".
+002310     05  FILLER PIC X(10) VALUE "HI-CYAN".
+002320     05  FILLER PIC 9(02) VALUE HI-CYAN.
+002330     05  FILLER PIC X(01) VALUE "H".
+002340     05  FILLER PIC X(10) VALUE "HI-RED".
+002350     05  FILLER PIC 9(02) VALUE HI-RED.
+002360     05  FILLER PIC X(01) VALUE "H".
+002370     05  FILLER PIC X(10) VALUE "HI-MAGENTA".
+002380     05  FILLER PIC 9(02) VALUE HI-MAGENTA.
+002390     05  FILLER PIC X(01) VALUE "H".
+002400     05  FILLER PIC X(10) VALUE "HI-BROWN".
+002410     05  FILLER PIC 9(02) VALUE HI-BROWN.
+002420     05  FILLER PIC X(01) VALUE "H".
+002430     05  FILLER PIC X(10) VALUE "HI-WHITE".
+002440     05  FILLER PIC 9(02) VALUE HI-WHITE.
+002450     05  FILLER PIC X(01) VALUE "H".
+002460 01  WS-PAL-ROWS REDEFINES WS-PAL-NAMES-INIT.
+002470     05  WS-PAL-ROW OCCURS 16 TIMES.
+002480         10  WS-PAL-NAME        PIC X(10).
+002490         10  WS-PAL-VALUE       PIC 9(02).
+002500         10  WS-PAL-INTENSITY   PIC X(01).
+002510*> ************************************************************
+002520 SCREEN SECTION.
+002530 01  GNUCOBOL-COLOURS.
+002540   05  HDR-GRP.
+002550     10 LINE   1 COLUMN 1 VALUE "GnuCOBOL Colours".
+002560     10 LINE   2 COLUMN 1 VALUE "==================".
+002570     10 LINE   4 COLUMN 1 VALUE "default        highlight      "
+002580                              & "lowlight       reverse-video  "
+002590                              & "high-intensity ".
+002600     10 LINE   5 COLUMN 1 VALUE "------------------------------"
+002610                              & "------------------------------"
+002620                              & "---------------".
+
+002630   05  DEFAULT-COL.
+002640     10 LINE   7 COLUMN 1 FROM WS-SWT-LABEL (1)
+002650        FOREGROUND-COLOR WS-SWT-BASE-ATTR (1)
+002660        BACKGROUND-COLOR WS-BG-ATTR.
+002670     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (2)
+002680        FOREGROUND-COLOR WS-SWT-BASE-ATTR (2)
+002690        BACKGROUND-COLOR WS-BG-ATTR.
+002700     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (3)
+002710        FOREGROUND-COLOR WS-SWT-BASE-ATTR (3)
+002720        BACKGROUND-COLOR WS-BG-ATTR.
+002730     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (4)
+002740        FOREGROUND-COLOR WS-SWT-BASE-ATTR (4)
+002750        BACKGROUND-COLOR WS-BG-ATTR.
+002760     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (5)
+002770        FOREGROUND-COLOR WS-SWT-BASE-ATTR (5)
+002780        BACKGROUND-COLOR WS-BG-ATTR.
+002790     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (6)
+002800        FOREGROUND-COLOR WS-SWT-BASE-ATTR (6)
+002810        BACKGROUND-COLOR WS-BG-ATTR.
+002820     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (7)
+002830        FOREGROUND-COLOR WS-SWT-BASE-ATTR (7)
+002840        BACKGROUND-COLOR WS-BG-ATTR.
+002850     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (8)
+002860        FOREGROUND-COLOR WS-SWT-BASE-ATTR (8)
+002870        BACKGROUND-COLOR WS-BG-ATTR.
+
+002880   05  HIGHLIGHT-COL.
+002890     10 LINE   7 COLUMN 16 FROM WS-SWT-LABEL (1)
+002900        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (1)
+002910        BACKGROUND-COLOR WS-BG-ATTR.
+002920     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (2)
+002930        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (2)
+002940        BACKGROUND-COLOR WS-BG-ATTR.
+002950     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (3)
+002960        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (3)
+002970        BACKGROUND-COLOR WS-BG-ATTR.
+002980     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (4)
+002990        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (4)
+003000        BACKGROUND-COLOR WS-BG-ATTR.
+003010     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (5)
+003020        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (5)
+003030        BACKGROUND-COLOR WS-BG-ATTR.
+003040     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (6)
+003050        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (6)
+003060        BACKGROUND-COLOR WS-BG-ATTR.
+003070     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (7)
+003080        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (7)
+003090        BACKGROUND-COLOR WS-BG-ATTR.
+003100     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (8)
+003110        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (8)
+003120        BACKGROUND-COLOR WS-BG-ATTR.
+
+003130   05  LOWLIGHT-COL.
+003140     10 LINE   7 COLUMN 31 FROM WS-SWT-LABEL (1)
+003150        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (1)
+003160        BACKGROUND-COLOR WS-BG-ATTR.
+003170     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (2)
+003180        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (2)
+003190        BACKGROUND-COLOR WS-BG-ATTR.
+003200     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (3)
+003210        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (3)
+003220        BACKGROUND-COLOR WS-BG-ATTR.
+003230     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (4)
+003240        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (4)
+003250        BACKGROUND-COLOR WS-BG-ATTR.
+003260     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (5)
+003270        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (5)
+003280        BACKGROUND-COLOR WS-BG-ATTR.
+003290     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (6)
+003300        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (6)
+003310        BACKGROUND-COLOR WS-BG-ATTR.
+003320     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (7)
+003330        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (7)
+003340        BACKGROUND-COLOR WS-BG-ATTR.
+003350     10 LINE + 1 COLUMN 31 FROM WS-SWT-LABEL (8)
+003360        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (8)
+003370        BACKGROUND-COLOR WS-BG-ATTR.
+
+003380   05  REVERSE-COL.
+003390     10 LINE   7 COLUMN 46 FROM WS-SWT-LABEL (1)
+003400        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (1)
+003410        BACKGROUND-COLOR WS-BG-ATTR.
+003420     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (2)
+003430        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (2)
+003440        BACKGROUND-COLOR WS-BG-ATTR.
+003450     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (3)
+003460        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (3)
+003470        BACKGROUND-COLOR WS-BG-ATTR.
+003480     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (4)
+003490        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (4)
+003500        BACKGROUND-COLOR WS-BG-ATTR.
+003510     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (5)
+003520        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (5)
+003530        BACKGROUND-COLOR WS-BG-ATTR.
+003540     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (6)
+003550        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (6)
+003560        BACKGROUND-COLOR WS-BG-ATTR.
+003570     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (7)
+003580        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (7)
+003590        BACKGROUND-COLOR WS-BG-ATTR.
+003600     10 LINE + 1 COLUMN 46 FROM WS-SWT-LABEL (8)
+003610        REVERSE-VIDEO FOREGROUND-COLOR WS-SWT-BASE-ATTR (8)
+003620        BACKGROUND-COLOR WS-BG-ATTR.
+
+003630   05  HIGH-INTEN-COL.
+003640     10 LINE   7 COLUMN 61 FROM WS-SWT-LABEL (1)
+003650        FOREGROUND-COLOR WS-SWT-HI-ATTR (1)
+003660        BACKGROUND-COLOR WS-BG-ATTR.
+003670     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (2)
+003680        FOREGROUND-COLOR WS-SWT-HI-ATTR (2)
+003690        BACKGROUND-COLOR WS-BG-ATTR.
+003700     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (3)
+003710        FOREGROUND-COLOR WS-SWT-HI-ATTR (3)
+003720        BACKGROUND-COLOR WS-BG-ATTR.
+003730     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (4)
+003740        FOREGROUND-COLOR WS-SWT-HI-ATTR (4)
+003750        BACKGROUND-COLOR WS-BG-ATTR.
+003760     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (5)
+003770        FOREGROUND-COLOR WS-SWT-HI-ATTR (5)
+003780        BACKGROUND-COLOR WS-BG-ATTR.
+003790     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (6)
+003800        FOREGROUND-COLOR WS-SWT-HI-ATTR (6)
+003810        BACKGROUND-COLOR WS-BG-ATTR.
+003820     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (7)
+003830        FOREGROUND-COLOR WS-SWT-HI-ATTR (7)
+003840        BACKGROUND-COLOR WS-BG-ATTR.
+003850     10 LINE + 1 COLUMN 61 FROM WS-SWT-LABEL (8)
+003860        FOREGROUND-COLOR WS-SWT-HI-ATTR (8)
+003870        BACKGROUND-COLOR WS-BG-ATTR.
+
+003880 01  MONO-COLOURS.
+003890   05  MONO-HDR-GRP.
+003900     10 LINE   1 COLUMN 1
+003910        VALUE "GnuCOBOL Colours (monochrome terminal)".
+003920     10 LINE   2 COLUMN 1 VALUE "==================".
+003930     10 LINE   4 COLUMN 1 VALUE "highlight      lowlight".
+003940     10 LINE   5 COLUMN 1 VALUE "------------------------".
+
+003950   05  MONO-HIGH-COL.
+003960     10 LINE   7 COLUMN 1 FROM WS-SWT-LABEL (1) HIGHLIGHT.
+003970     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (2) HIGHLIGHT.
+003980     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (3) HIGHLIGHT.
+003990     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (4) HIGHLIGHT.
+004000     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (5) HIGHLIGHT.
+004010     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (6) HIGHLIGHT.
+004020     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (7) HIGHLIGHT.
+004030     10 LINE + 1 COLUMN 1 FROM WS-SWT-LABEL (8) HIGHLIGHT.
+
+004040   05  MONO-LOW-COL.
+004050     10 LINE   7 COLUMN 16 FROM WS-SWT-LABEL (1) LOWLIGHT.
+004060     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (2) LOWLIGHT.
+004070     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (3) LOWLIGHT.
+004080     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (4) LOWLIGHT.
+004090     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (5) LOWLIGHT.
+004100     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (6) LOWLIGHT.
+004110     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (7) LOWLIGHT.
+004120     10 LINE + 1 COLUMN 16 FROM WS-SWT-LABEL (8) LOWLIGHT.
+
+004130 01  SELFTEST-SCREEN.
+004140   05  ST-HDR-GRP.
+004150     10 LINE   1 COLUMN 1 VALUE "GnuCOBOL Colours - self test".
+004160     10 LINE   2 COLUMN 1 VALUE "============================".
+004170     10 LINE  11 COLUMN 1
+004180        VALUE "Readable?  Y or Enter = pass, N = fail".
+
+004190   05  ST-DEFAULT-SWATCH.
+004200     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004210        FOREGROUND-COLOR WS-SWT-BASE-ATTR (WS-ST-IDX).
+
+004220   05  ST-HIGHLIGHT-SWATCH.
+004230     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004240        HIGHLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (WS-ST-IDX).
+
+004250   05  ST-LOWLIGHT-SWATCH.
+004260     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004270        LOWLIGHT FOREGROUND-COLOR WS-SWT-BASE-ATTR (WS-ST-IDX).
+
+004280   05  ST-REVERSE-SWATCH.
+004290     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004300        REVERSE-VIDEO
+004310        FOREGROUND-COLOR WS-SWT-BASE-ATTR (WS-ST-IDX).
+
+004320   05  ST-HI-SWATCH.
+004330     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004340        FOREGROUND-COLOR WS-SWT-HI-ATTR (WS-ST-IDX).
+
+004350   05  ST-MONO-HIGH-SWATCH.
+004360     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004370        HIGHLIGHT.
+
+004380   05  ST-MONO-LOW-SWATCH.
+004390     10 LINE   9 COLUMN 1 FROM WS-SWT-LABEL (WS-ST-IDX)
+004400        LOWLIGHT.
+004410*> ************************************************************
+004420 PROCEDURE DIVISION.
+004430*> ---------------------------------------------------------
+004440*> 0000-MAINLINE
+004450*> ---------------------------------------------------------
+004460 0000-MAINLINE.
+004470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004480     PERFORM 6000-WRITE-PALETTE THRU 6000-EXIT.
+004490     EVALUATE TRUE
+004500         WHEN WS-REPORT-MODE
+004510             PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+004520         WHEN WS-SELFTEST-MODE
+004530             PERFORM 7000-RUN-SELFTEST THRU 7000-EXIT
+004540         WHEN OTHER
+004550             PERFORM 3000-INTERACT-LOOP THRU 3000-EXIT
+004560             PERFORM 8000-SAVE-SETTINGS THRU 8000-EXIT
+004570             IF WS-PRINT-REQUESTED
+004580                 PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+004590             END-IF
+004600     END-EVALUATE.
+004610     PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT.
+004620     GOBACK.
+004630*> ---------------------------------------------------------
+004640*> 1000-INITIALIZE - find which terminal we are on and look
+004650*>                   up its last-used attribute column.
+004660*> ---------------------------------------------------------
+004670 1000-INITIALIZE.
+004680     PERFORM 1200-READ-SWATCHES THRU 1200-EXIT.
+004690     ACCEPT WS-TERMINAL-ID
+004700         FROM ENVIRONMENT "SAMPLE-TERM-ID".
+004710     IF WS-TERMINAL-ID = SPACES
+004720         MOVE "TERM0001" TO WS-TERMINAL-ID
+004730     END-IF.
+004740     ACCEPT WS-OPER-ID FROM ENVIRONMENT "SAMPLE-OPER-ID".
+004750     IF WS-OPER-ID = SPACES
+004760         MOVE "UNKNOWN " TO WS-OPER-ID
+004770     END-IF.
+004780     MOVE "A" TO WS-ATTR-CHOICE.
+004790     PERFORM 1100-READ-SETTINGS THRU 1100-EXIT.
+004800     ACCEPT WS-RUN-MODE FROM ENVIRONMENT "SAMPLE-MODE".
+004810     IF WS-RUN-MODE = SPACES
+004820         MOVE "INTERACTIVE" TO WS-RUN-MODE
+004830     END-IF.
+004840     ACCEPT WS-PRINT-FLAG FROM ENVIRONMENT "SAMPLE-PRINT".
+004850     ACCEPT WS-TERM-TYPE FROM ENVIRONMENT "SAMPLE-TERM-TYPE".
+004860     IF WS-TERM-TYPE = SPACES
+004870         MOVE "COLOR" TO WS-TERM-TYPE
+004880     END-IF.
+004890 1000-EXIT.
+004900     EXIT.
+004910*> ---------------------------------------------------------
+004920*> 1100-READ-SETTINGS - a missing file or a missing key both
+004930*>                      mean "no settings yet", not an error.
+004940*> ---------------------------------------------------------
+004950 1100-READ-SETTINGS.
+004960     MOVE "N" TO WS-SETTINGS-FOUND-SW.
+004970     OPEN INPUT CLRSET-FILE.
+004980     IF WS-CLRSET-STATUS NOT = "00"
+004990         GO TO 1100-EXIT
+005000     END-IF.
+005010     MOVE WS-TERMINAL-ID TO CLRSET-TERM-ID.
+005020     READ CLRSET-FILE
+005030         INVALID KEY
+005040             MOVE "N" TO WS-SETTINGS-FOUND-SW
+005050     END-READ.
+005060     IF WS-CLRSET-STATUS = "00"
+005070         MOVE "Y" TO WS-SETTINGS-FOUND-SW
+005080         MOVE CLRSET-ATTR-CODE TO WS-ATTR-CHOICE
+005090     END-IF.
+005100     CLOSE CLRSET-FILE.
+005110 1100-EXIT.
+005120     EXIT.
+005130*> ---------------------------------------------------------
+005140*> 1200-READ-SWATCHES - load the swatch label/colour-name/
+005150*>                      attribute table from CLRSWT so rows
+005160*>                      can be renamed or reordered without a
+005170*>                      recompile; a missing file just leaves
+005180*>                      the compiled-in defaults in place.
+005190*>                      The grid still has room for only 8
+005200*>                      rows - adding a 9th needs a recompile.
+005210*> ---------------------------------------------------------
+005220 1200-READ-SWATCHES.
+005230     OPEN INPUT CLRSWT-FILE.
+005240     IF WS-CLRSWT-STATUS NOT = "00"
+005250         GO TO 1200-COMPUTE-HI
+005260     END-IF.
+005270     MOVE ZERO TO WS-SWT-IDX.
+005280     PERFORM 1210-READ-SWATCH-ROW THRU 1210-EXIT
+005290         UNTIL WS-CLRSWT-STATUS NOT = "00" OR WS-SWT-IDX = 8.
+005300     CLOSE CLRSWT-FILE.
+005310 1200-COMPUTE-HI.
+005320     PERFORM 1220-COMPUTE-HI-ATTR THRU 1220-EXIT
+005330         VARYING WS-SWT-IDX FROM 1 BY 1 UNTIL WS-SWT-IDX > 8.
+005340 1200-EXIT.
+005350     EXIT.
+005360*> ---------------------------------------------------------
+005370*> 1210-READ-SWATCH-ROW - one CLRSWT record becomes one entry
+005380*>                        in the runtime swatch table.
+005390*> ---------------------------------------------------------
+005400 1210-READ-SWATCH-ROW.
+005410     READ CLRSWT-FILE
+005420         AT END
+005430             MOVE "10" TO WS-CLRSWT-STATUS
+005440     END-READ.
+005450     IF WS-CLRSWT-STATUS = "00"
+005460         ADD 1 TO WS-SWT-IDX
+005470         MOVE CLRSWT-LABEL       TO WS-SWT-LABEL (WS-SWT-IDX)
+005480         MOVE CLRSWT-COLOUR-NAME
+005490             TO WS-SWT-COLOUR-NAME (WS-SWT-IDX)
+005500         MOVE CLRSWT-ATTR-VALUE  TO WS-SWT-BASE-ATTR (WS-SWT-IDX)
+005510     END-IF.
+005520 1210-EXIT.
+005530     EXIT.
+005540*> ---------------------------------------------------------
+005550*> 1220-COMPUTE-HI-ATTR - the high-intensity attribute value
+005560*>                        is always the base value plus 8.
+005570*> ---------------------------------------------------------
+005580 1220-COMPUTE-HI-ATTR.
+005590     COMPUTE WS-SWT-HI-ATTR (WS-SWT-IDX) =
+005600         WS-SWT-BASE-ATTR (WS-SWT-IDX) + 8.
+005610 1220-EXIT.
+005620     EXIT.
+005630*> ---------------------------------------------------------
+005640*> 2000-DISPLAY-SCREEN - paint the header plus whichever
+005650*>                       column(s) the operator last landed
+005660*>                       on; a first run for a terminal still
+005670*>                       paints all four columns.  A terminal
+005680*>                       flagged monochrome gets the separate
+005690*>                       highlight/lowlight-only screen, since
+005700*>                       it cannot render FOREGROUND-COLOR.
+005710*> ---------------------------------------------------------
+005720 2000-DISPLAY-SCREEN.
+005730     IF WS-MONO-TERMINAL
+005740         PERFORM 2100-DISPLAY-MONO THRU 2100-EXIT
+005750         GO TO 2000-EXIT
+005760     END-IF.
+005770     DISPLAY HDR-GRP.
+005780     EVALUATE WS-ATTR-CHOICE
+005790         WHEN "D"
+005800             DISPLAY DEFAULT-COL
+005810         WHEN "H"
+005820             DISPLAY HIGHLIGHT-COL
+005830         WHEN "L"
+005840             DISPLAY LOWLIGHT-COL
+005850         WHEN "R"
+005860             DISPLAY REVERSE-COL
+005870         WHEN "I"
+005880             DISPLAY HIGH-INTEN-COL
+005890         WHEN OTHER
+005900             DISPLAY DEFAULT-COL
+005910             DISPLAY HIGHLIGHT-COL
+005920             DISPLAY LOWLIGHT-COL
+005930             DISPLAY REVERSE-COL
+005940             DISPLAY HIGH-INTEN-COL
+005950     END-EVALUATE.
+005960 2000-EXIT.
+005970     EXIT.
+005980*> ---------------------------------------------------------
+005990*> 2100-DISPLAY-MONO - the colour-less fallback screen; only
+006000*>                     H and L are meaningful choices here.
+006010*> ---------------------------------------------------------
+006020 2100-DISPLAY-MONO.
+006030     DISPLAY MONO-HDR-GRP.
+006040     EVALUATE WS-ATTR-CHOICE
+006050         WHEN "H"
+006060             DISPLAY MONO-HIGH-COL
+006070         WHEN "L"
+006080             DISPLAY MONO-LOW-COL
+006090         WHEN OTHER
+006100             DISPLAY MONO-HIGH-COL
+006110             DISPLAY MONO-LOW-COL
+006120     END-EVALUATE.
+006130 2100-EXIT.
+006140     EXIT.
+006150*> ---------------------------------------------------------
+006160*> 3000-INTERACT-LOOP - redisplays the screen and re-accepts
+006170*>                      the operator's key until PF3 is
+006180*>                      pressed.  PF7/PF8 cycle the swatch
+006190*>                      grid's background colour; D/H/L/R/I
+006200*>                      still land on that column same as
+006210*>                      before.
+006220*> ---------------------------------------------------------
+006230 3000-INTERACT-LOOP.
+006240     MOVE WS-SWT-BASE-ATTR (WS-BG-ATTR-IDX) TO WS-BG-ATTR.
+006250     PERFORM 3010-INTERACT-STEP THRU 3010-EXIT
+006260         UNTIL WS-PF3-PRESSED.
+006270 3000-EXIT.
+006280     EXIT.
+006290*> ---------------------------------------------------------
+006300*> 3010-INTERACT-STEP - one display/accept cycle.  D/H/L/R/I
+006310*>                      lands the operator on that column;
+006320*>                      anything else (incl. ENTER) leaves
+006330*>                      the current choice alone.
+006340*> ---------------------------------------------------------
+006350 3010-INTERACT-STEP.
+006360     PERFORM 2000-DISPLAY-SCREEN THRU 2000-EXIT.
+006370     MOVE SPACE TO WS-OPER-INPUT.
+006380     MOVE ZERO TO WS-CRT-STATUS.
+006390     ACCEPT WS-OPER-INPUT
+006400         LINE 23 COLUMN 1
+006410     END-ACCEPT.
+006420     MOVE 23 TO WS-ACCEPT-LINE.
+006430     MOVE 01 TO WS-ACCEPT-COLUMN.
+006440     EVALUATE TRUE
+006450         WHEN WS-PF7-PRESSED
+006460             PERFORM 3020-PREV-BACKGROUND THRU 3020-EXIT
+006470         WHEN WS-PF8-PRESSED
+006480             PERFORM 3030-NEXT-BACKGROUND THRU 3030-EXIT
+006490         WHEN WS-OPER-INPUT = "D" OR "H" OR "L" OR "R" OR "I"
+006500             MOVE WS-OPER-INPUT TO WS-ATTR-CHOICE
+006510         WHEN OTHER
+006520             CONTINUE
+006530     END-EVALUATE.
+006540 3010-EXIT.
+006550     EXIT.
+006560*> ---------------------------------------------------------
+006570*> 3020-PREV-BACKGROUND - PF7 steps the background colour
+006580*>                        back one swatch row, wrapping from
+006590*>                        row 1 to row 8.
+006600*> ---------------------------------------------------------
+006610 3020-PREV-BACKGROUND.
+006620     IF WS-BG-ATTR-IDX = 1
+006630         MOVE 8 TO WS-BG-ATTR-IDX
+006640     ELSE
+006650         SUBTRACT 1 FROM WS-BG-ATTR-IDX
+006660     END-IF.
+006670     MOVE WS-SWT-BASE-ATTR (WS-BG-ATTR-IDX) TO WS-BG-ATTR.
+006680 3020-EXIT.
+006690     EXIT.
+006700*> ---------------------------------------------------------
+006710*> 3030-NEXT-BACKGROUND - PF8 steps the background colour
+006720*>                        forward one swatch row, wrapping
+006730*>                        from row 8 back to row 1.
+006740*> ---------------------------------------------------------
+006750 3030-NEXT-BACKGROUND.
+006760     IF WS-BG-ATTR-IDX = 8
+006770         MOVE 1 TO WS-BG-ATTR-IDX
+006780     ELSE
+006790         ADD 1 TO WS-BG-ATTR-IDX
+006800     END-IF.
+006810     MOVE WS-SWT-BASE-ATTR (WS-BG-ATTR-IDX) TO WS-BG-ATTR.
+006820 3030-EXIT.
+006830     EXIT.
+006840*> ---------------------------------------------------------
+006850*> 8000-SAVE-SETTINGS - remember the attribute column chosen
+006860*>                      this run for next time.  CLRSET is
+006870*>                      shared, keyed by terminal-id, and may
+006880*>                      already hold other terminals' records,
+006890*>                      so whether to create it turns on whether
+006900*>                      the file itself exists yet - status "35"
+006910*>                      on OPEN I-O - never on whether THIS
+006920*>                      terminal's key was found (WS-SETTINGS-
+006930*>                      FOUND-SW), or a second terminal saving
+006940*>                      its choice would OPEN OUTPUT and wipe
+006950*>                      every other terminal's record off CLRSET.
+006960*> ---------------------------------------------------------
+006970 8000-SAVE-SETTINGS.
+006980     OPEN I-O CLRSET-FILE.
+006990     IF WS-CLRSET-STATUS = "35"
+007000         OPEN OUTPUT CLRSET-FILE
+007010         CLOSE CLRSET-FILE
+007020         OPEN I-O CLRSET-FILE
+007030     END-IF.
+007040     MOVE WS-TERMINAL-ID    TO CLRSET-TERM-ID.
+007050     MOVE WS-ATTR-CHOICE    TO CLRSET-ATTR-CODE.
+007060     MOVE CURRENT-DATE(1:8) TO CLRSET-UPD-DATE.
+007070     MOVE CURRENT-DATE(9:6) TO CLRSET-UPD-TIME.
+007080     IF WS-SETTINGS-FOUND
+007090         REWRITE CLRSET-RECORD
+007100             INVALID KEY
+007110                 WRITE CLRSET-RECORD
+007120         END-REWRITE
+007130     ELSE
+007140         WRITE CLRSET-RECORD
+007150             INVALID KEY
+007160                 REWRITE CLRSET-RECORD
+007170         END-WRITE
+007180     END-IF.
+007190     CLOSE CLRSET-FILE.
+007200 8000-EXIT.
+007210     EXIT.
+007220*> ---------------------------------------------------------
+007230*> 4000-WRITE-REPORT - append a date-stamped text copy of the
+007240*>                     grid to CLRRPT for the runbook.
+007250*> ---------------------------------------------------------
+007260 4000-WRITE-REPORT.
+007270     OPEN EXTEND CLRRPT-FILE.
+007280     IF WS-CLRRPT-STATUS = "35"
+007290         OPEN OUTPUT CLRRPT-FILE
+007300     END-IF.
+007310     MOVE SPACES TO CLRRPT-RECORD.
+007320     STRING "GnuCOBOL Colours - printed " CURRENT-DATE(1:8)
+007330            " " CURRENT-DATE(9:6) " for terminal " WS-TERMINAL-ID
+007340         DELIMITED BY SIZE INTO CLRRPT-RECORD
+007350     END-STRING.
+007360     WRITE CLRRPT-RECORD.
+007370     MOVE "default highlight lowlight reverse-video high-inten"
+007380         TO CLRRPT-RECORD.
+007390     WRITE CLRRPT-RECORD.
+007400     MOVE ALL "-" TO CLRRPT-RECORD.
+007410     WRITE CLRRPT-RECORD.
+007420     PERFORM 4100-WRITE-REPORT-ROW THRU 4100-EXIT
+007430         VARYING WS-RPT-IDX FROM 1 BY 1
+007440         UNTIL WS-RPT-IDX > 8.
+007450     MOVE SPACES TO CLRRPT-RECORD.
+007460     WRITE CLRRPT-RECORD.
+007470     CLOSE CLRRPT-FILE.
+007480 4000-EXIT.
+007490     EXIT.
+007500*> ---------------------------------------------------------
+007510*> 4100-WRITE-REPORT-ROW - one row of the grid; every column
+007520*>                         carries the same label because paper
+007530*>                         cannot render the terminal attribute.
+007540*> ---------------------------------------------------------
+007550 4100-WRITE-REPORT-ROW.
+007560     STRING WS-SWT-LABEL (WS-RPT-IDX) "  "
+007570            WS-SWT-LABEL (WS-RPT-IDX) "  "
+007580            WS-SWT-LABEL (WS-RPT-IDX) "  "
+007590            WS-SWT-LABEL (WS-RPT-IDX) "  "
+007600            WS-SWT-LABEL (WS-RPT-IDX)
+007610         DELIMITED BY SIZE INTO CLRRPT-RECORD
+007620     END-STRING.
+007630     WRITE CLRRPT-RECORD.
+007640 4100-EXIT.
+007650     EXIT.
+007660*> ---------------------------------------------------------
+007670*> 5000-WRITE-AUDIT - one record per run: who, where, and
+007680*>                    when the operator's accept completed.
+007690*>                    Report-mode runs take no accept, so the
+007700*>                    line/column come back zero for those.
+007710*>                    CLRAUD-RECORD is spaced first so the
+007720*>                    unused trailing FILLER never reaches the
+007730*>                    writer holding whatever LOW-VALUES or
+007740*>                    other binary leftovers WORKING-STORAGE
+007750*>                    happened to start with - GnuCOBOL's LINE
+007760*>                    SEQUENTIAL writer rejects an embedded
+007770*>                    control byte outright.
+007780*> ---------------------------------------------------------
+007790 5000-WRITE-AUDIT.
+007800     OPEN EXTEND CLRAUD-FILE.
+007810     IF WS-CLRAUD-STATUS = "35"
+007820         OPEN OUTPUT CLRAUD-FILE
+007830     END-IF.
+007840     MOVE SPACES TO CLRAUD-RECORD.
+007850     MOVE WS-TERMINAL-ID      TO CLRAUD-TERM-ID.
+007860     MOVE WS-OPER-ID          TO CLRAUD-OPER-ID.
+007870     MOVE CURRENT-DATE(1:8)   TO CLRAUD-RUN-DATE.
+007880     MOVE CURRENT-DATE(9:6)   TO CLRAUD-RUN-TIME.
+007890     MOVE WS-ACCEPT-LINE      TO CLRAUD-ACCEPT-LINE.
+007900     MOVE WS-ACCEPT-COLUMN    TO CLRAUD-ACCEPT-COLUMN.
+007910     WRITE CLRAUD-RECORD.
+007920     IF WS-CLRAUD-STATUS NOT = "00"
+007930         DISPLAY "CLRAUD write failed, status " WS-CLRAUD-STATUS
+007940     END-IF.
+007950     CLOSE CLRAUD-FILE.
+007960 5000-EXIT.
+007970     EXIT.
+007980*> ---------------------------------------------------------
+007990*> 6000-WRITE-PALETTE - rewrite CLRPAL from scratch every run
+008000*>                      so it always reflects this program's
+008010*>                      current colour name/value mapping, the
+008020*>                      single source of truth for the shop.
+008030*> ---------------------------------------------------------
+008040 6000-WRITE-PALETTE.
+008050     OPEN OUTPUT CLRPAL-FILE.
+008060     PERFORM 6010-WRITE-PALETTE-ROW THRU 6010-EXIT
+008070         VARYING WS-PAL-IDX FROM 1 BY 1 UNTIL WS-PAL-IDX > 16.
+008080     CLOSE CLRPAL-FILE.
+008090 6000-EXIT.
+008100     EXIT.
+008110*> ---------------------------------------------------------
+008120*> 6010-WRITE-PALETTE-ROW - one colour name/value/intensity.
+008130*>                          CLRPAL-RECORD is spaced first for
+008140*>                          the same reason 5000-WRITE-AUDIT
+008150*>                          spaces CLRAUD-RECORD - an
+008160*>                          uninitialized trailing FILLER can
+008170*>                          carry a byte the LINE SEQUENTIAL
+008180*>                          writer refuses outright.
+008190*> ---------------------------------------------------------
+008200 6010-WRITE-PALETTE-ROW.
+008210     MOVE SPACES TO CLRPAL-RECORD.
+008220     MOVE WS-PAL-NAME (WS-PAL-IDX)     TO CLRPAL-COLOUR-NAME.
+008230     MOVE WS-PAL-VALUE (WS-PAL-IDX)    TO CLRPAL-COLOUR-VALUE.
+008240     MOVE WS-PAL-INTENSITY (WS-PAL-IDX) TO CLRPAL-INTENSITY.
+008250     WRITE CLRPAL-RECORD.
+008260     IF WS-CLRPAL-STATUS NOT = "00"
+008270         DISPLAY "CLRPAL write failed, status " WS-CLRPAL-STATUS
+008280     END-IF.
+008290 6010-EXIT.
+008300     EXIT.
+008310*> ---------------------------------------------------------
+008320*> 7000-RUN-SELFTEST - operator certifies every swatch, one
+008330*>                     at a time; prints how many of them, of
+008340*>                     how many tested, came back a fail.  A
+008350*>                     mono terminal only has HIGHLIGHT/
+008360*>                     LOWLIGHT to certify (styles 2 and 3) -
+008370*>                     the other three styles are all
+008380*>                     FOREGROUND-COLOR, the same noise the
+008390*>                     monochrome fallback screen spares a
+008400*>                     mono terminal, so self-test spares it
+008410*>                     here too.
+008420*> ---------------------------------------------------------
+008430 7000-RUN-SELFTEST.
+008440     MOVE ZERO TO WS-ST-TOTAL-COUNT.
+008450     MOVE ZERO TO WS-ST-FAIL-COUNT.
+008460     DISPLAY ST-HDR-GRP.
+008470     IF WS-MONO-TERMINAL
+008480         PERFORM 7100-SELFTEST-STYLE THRU 7100-EXIT
+008490             VARYING WS-ST-STYLE-IDX FROM 2 BY 1
+008500             UNTIL WS-ST-STYLE-IDX > 3
+008510     ELSE
+008520         PERFORM 7100-SELFTEST-STYLE THRU 7100-EXIT
+008530             VARYING WS-ST-STYLE-IDX FROM 1 BY 1
+008540             UNTIL WS-ST-STYLE-IDX > 5
+008550     END-IF.
+008560     DISPLAY "Self-test complete: " WS-ST-TOTAL-COUNT
+008570         " swatches tested, " WS-ST-FAIL-COUNT " failed.".
+008580 7000-EXIT.
+008590     EXIT.
+008600*> ---------------------------------------------------------
+008610*> 7100-SELFTEST-STYLE - every row, one display style.
+008620*> ---------------------------------------------------------
+008630 7100-SELFTEST-STYLE.
+008640     PERFORM 7110-SELFTEST-SWATCH THRU 7110-EXIT
+008650         VARYING WS-ST-IDX FROM 1 BY 1 UNTIL WS-ST-IDX > 8.
+008660 7100-EXIT.
+008670     EXIT.
+008680*> ---------------------------------------------------------
+008690*> 7110-SELFTEST-SWATCH - show one swatch, take the operator's
+008700*>                        pass/fail, and tally it.  The accept
+008710*>                        line/column are remembered the same
+008720*>                        way 3010-INTERACT-STEP remembers
+008730*>                        them, so 5000-WRITE-AUDIT can record
+008740*>                        where a self-test sign-off actually
+008750*>                        happened instead of zero/zero.
+008760*> ---------------------------------------------------------
+008770 7110-SELFTEST-SWATCH.
+008780     ADD 1 TO WS-ST-TOTAL-COUNT.
+008790     EVALUATE TRUE
+008800         WHEN WS-MONO-TERMINAL AND WS-ST-STYLE-IDX = 2
+008810             DISPLAY ST-MONO-HIGH-SWATCH
+008820         WHEN WS-MONO-TERMINAL AND WS-ST-STYLE-IDX = 3
+008830             DISPLAY ST-MONO-LOW-SWATCH
+008840         WHEN WS-ST-STYLE-IDX = 1
+008850             DISPLAY ST-DEFAULT-SWATCH
+008860         WHEN WS-ST-STYLE-IDX = 2
+008870             DISPLAY ST-HIGHLIGHT-SWATCH
+008880         WHEN WS-ST-STYLE-IDX = 3
+008890             DISPLAY ST-LOWLIGHT-SWATCH
+008900         WHEN WS-ST-STYLE-IDX = 4
+008910             DISPLAY ST-REVERSE-SWATCH
+008920         WHEN WS-ST-STYLE-IDX = 5
+008930             DISPLAY ST-HI-SWATCH
+008940     END-EVALUATE.
+008950     MOVE SPACE TO WS-ST-RESPONSE.
+008960     ACCEPT WS-ST-RESPONSE LINE 12 COLUMN 1 END-ACCEPT.
+008970     MOVE 12 TO WS-ACCEPT-LINE.
+008980     MOVE 01 TO WS-ACCEPT-COLUMN.
+008990     IF WS-ST-RESPONSE = "N" OR "n"
+009000         ADD 1 TO WS-ST-FAIL-COUNT
+009010     END-IF.
+009020 7110-EXIT.
+009030     EXIT.
+009040 END PROGRAM SAMPLE.
