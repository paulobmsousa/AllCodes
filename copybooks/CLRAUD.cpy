@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRAUD                                        *
+000040*    PURPOSE:    Record layout for the SAMPLE audit trail.     *
+000050*                One record is written every time SAMPLE runs, *
+000060*                capturing who ran it, where, and when the     *
+000070*                operator's accept completed.                  *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE      INIT  DESCRIPTION                                *
+000100*    20260716  RFH   Original copybook.                         *
+000110*                                                               *
+000120*****************************************************************
+000130 01  CLRAUD-RECORD.
+000140     05  CLRAUD-TERM-ID          PIC X(08).
+000150     05  CLRAUD-OPER-ID          PIC X(08).
+000160     05  CLRAUD-RUN-DATE         PIC X(08).
+000170     05  CLRAUD-RUN-TIME         PIC X(06).
+000180     05  CLRAUD-ACCEPT-LINE      PIC 9(02).
+000190     05  CLRAUD-ACCEPT-COLUMN    PIC 9(02).
+000200     05  FILLER                  PIC X(06).
