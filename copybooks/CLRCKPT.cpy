@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRCKPT                                       *
+000040*    PURPOSE:    Record layout for the CLRBAT restart          *
+000050*                checkpoint.  One record, rewritten after every*
+000060*                terminal-id completes, naming the last         *
+000070*                terminal-id certified so an interrupted        *
+000080*                overnight run resumes after it instead of      *
+000090*                starting the inventory over from the top.      *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE      INIT  DESCRIPTION                                *
+000120*    20260809  RFH   Original copybook.                         *
+000130*                                                               *
+000140*****************************************************************
+000150 01  CLRCKPT-RECORD.
+000160     05  CLRCKPT-TERM-ID         PIC X(08).
+000170     05  CLRCKPT-RUN-DATE        PIC X(08).
+000180     05  CLRCKPT-RUN-TIME        PIC X(06).
+000190     05  FILLER                  PIC X(08).
