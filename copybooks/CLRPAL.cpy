@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRPAL                                        *
+000040*    PURPOSE:    Record layout for the shop-wide shared colour *
+000050*                palette file.  SAMPLE writes one record per     *
+000060*                colour name/value pair so every terminal       *
+000070*                program in the shop can read the same colour    *
+000080*                codes instead of redefining its own constants. *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE      INIT  DESCRIPTION                                *
+000110*    20260730  RFH   Original copybook.                         *
+000120*                                                               *
+000130*****************************************************************
+000140 01  CLRPAL-RECORD.
+000150     05  CLRPAL-COLOUR-NAME      PIC X(10).
+000160     05  CLRPAL-COLOUR-VALUE     PIC 9(02).
+000170     05  CLRPAL-INTENSITY        PIC X(01).
+000180     05  FILLER                  PIC X(07).
