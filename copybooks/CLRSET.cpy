@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRSET                                        *
+000040*    PURPOSE:    Record layout for the terminal colour-palette *
+000050*                settings file.  One record per terminal-id    *
+000060*                holding the attribute column the operator     *
+000070*                last selected in SAMPLE.                       *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE      INIT  DESCRIPTION                                *
+000100*    20260709  RFH   Original copybook.                         *
+000110*                                                               *
+000120*****************************************************************
+000130 01  CLRSET-RECORD.
+000140     05  CLRSET-TERM-ID          PIC X(08).
+000150     05  CLRSET-ATTR-CODE        PIC X(01).
+000160     05  CLRSET-LAST-UPDATED.
+000170         10  CLRSET-UPD-DATE     PIC X(08).
+000180         10  CLRSET-UPD-TIME     PIC X(06).
+000190     05  FILLER                  PIC X(17).
