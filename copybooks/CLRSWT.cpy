@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRSWT                                        *
+000040*    PURPOSE:    Record layout for the colour-swatch control   *
+000050*                file read by SAMPLE at startup.  One record    *
+000060*                per colour row in the GNUCOBOL-COLOURS grid,   *
+000070*                carrying the label text, the colour name for  *
+000080*                documentation, and the numeric attribute       *
+000090*                value passed to FOREGROUND-COLOR.              *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE      INIT  DESCRIPTION                                *
+000120*    20260723  RFH   Original copybook.                         *
+000130*                                                               *
+000140*****************************************************************
+000150 01  CLRSWT-RECORD.
+000160     05  CLRSWT-LABEL            PIC X(07).
+000170     05  CLRSWT-COLOUR-NAME      PIC X(07).
+000180     05  CLRSWT-ATTR-VALUE       PIC 9(02).
+000190     05  FILLER                  PIC X(04).
