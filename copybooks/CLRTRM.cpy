@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:   CLRTRM                                        *
+000040*    PURPOSE:    Record layout for the terminal inventory read *
+000050*                by CLRBAT.  One record per terminal-id to be   *
+000060*                certified during an unattended overnight run, *
+000070*                in the order they should be processed.         *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE      INIT  DESCRIPTION                                *
+000100*    20260809  RFH   Original copybook.                         *
+000110*    20260809  RFH   Added CLRTRM-TERM-TYPE so the inventory    *
+000120*                can carry a mix of colour and monochrome       *
+000130*                terminals, each certified under its own        *
+000140*                SAMPLE-TERM-TYPE.                              *
+000150*                                                               *
+000160*****************************************************************
+000170 01  CLRTRM-RECORD.
+000180     05  CLRTRM-TERM-ID          PIC X(08).
+000190     05  CLRTRM-TERM-TYPE        PIC X(05).
+000200     05  FILLER                  PIC X(07).
