@@ -0,0 +1,45 @@
+//CLRBATJ  JOB (ACCTNO),'COLOR TERM CERT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=*
+//*********************************************************************
+//* JCL:       CLRBATJ
+//* PURPOSE:   Unattended overnight pass of CLRBAT across the full
+//*            terminal inventory (CLRTRM).  CLRBAT checkpoints the
+//*            last terminal-id it certified to CLRCKPT after every
+//*            terminal, so a RESTART of this job resumes right after
+//*            the last one certified instead of recertifying the
+//*            whole inventory from the top.
+//* MODIFICATION HISTORY
+//* DATE      INIT  DESCRIPTION
+//* 20260809  RFH   Original.
+//*********************************************************************
+//CLRBAT   EXEC PGM=CLRBAT
+//STEPLIB  DD DSN=PROD.COLOR.LOADLIB,DISP=SHR
+//*
+//* Terminal inventory, read once per pass, in certification order.
+//CLRTRM   DD DSN=PROD.COLOR.CLRTRM,DISP=SHR
+//*
+//* Restart checkpoint - rewritten after every terminal-id.  DELETE
+//* this dataset (or let a fresh IEFBR14 step clear it) to force a
+//* full pass from the top of the inventory instead of a resume.
+//CLRCKPT  DD DSN=PROD.COLOR.CLRCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//* SAMPLE's own output - accumulating runbook/audit history, same
+//* datasets an operator's interactive run appends to.
+//CLRRPT   DD DSN=PROD.COLOR.CLRRPT,DISP=MOD
+//CLRAUD   DD DSN=PROD.COLOR.CLRAUD,DISP=MOD
+//*
+//* Current-snapshot file SAMPLE rewrites (OPEN OUTPUT) every call -
+//* MOD/CATLG so the first run allocates it and every later run just
+//* reopens the dataset already cataloged, same as CLRCKPT above.
+//CLRPAL   DD DSN=PROD.COLOR.CLRPAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//* Swatch control file and per-terminal settings, same ones an
+//* interactive run reads.
+//CLRSWT   DD DSN=PROD.COLOR.CLRSWT,DISP=SHR
+//CLRSET   DD DSN=PROD.COLOR.CLRSET,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
